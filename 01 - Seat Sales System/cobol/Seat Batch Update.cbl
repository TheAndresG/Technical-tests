@@ -0,0 +1,353 @@
+000010******************************************************************
+000020* PROGRAM:     SEAT-BATCH-UPDATE
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 09/08/2026
+000060* DATE-COMPILED:
+000070* PURPOSE:     Overnight batch step - apply a sequential file of
+000080*              phone/web reservation requests against the seat
+000090*              status file shared with SEAT-SALES-SYSTEM, and
+000100*              print an exception list for any request that
+000110*              cannot be applied (seat already sold, seat not on
+000120*              file for the show, etc).
+000130* TECTONICS:   cobc
+000140******************************************************************
+000150* MODIFICATION HISTORY
+000160*  DATE       INIT DESCRIPTION
+000170*  09/08/2026 AG   Original batch transaction program.
+000180*  09/08/2026 AG   Added an audit log entry for every reservation
+000190*                  applied, matching the interactive system.
+000200*  09/08/2026 AG   A transaction for a show that has never been
+000210*                  opened interactively no longer bounces to the
+000220*                  exception report for want of a seat row - the
+000230*                  seat is now created (against the venue's own
+000240*                  row/seat bounds) and reserved in the same pass,
+000250*                  as long as the show itself is on file.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. SEAT-BATCH-UPDATE.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT TRANSACTION-FILE ASSIGN TO "SEATTRAN"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000350     SELECT EXCEPTION-REPORT ASSIGN TO "SEATEXCP"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-EXCP-FILE-STATUS.
+000380     SELECT SEAT-STATUS-FILE ASSIGN TO "SEATSTAT"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS SS-KEY
+000420         FILE STATUS IS WS-SEAT-FILE-STATUS.
+000430     SELECT SHOW-MASTER-FILE ASSIGN TO "SHOWMSTR"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS SM-SHOW-ID
+000470         FILE STATUS IS WS-SHOW-FILE-STATUS.
+000480     SELECT VENUE-MASTER-FILE ASSIGN TO "VENUEMST"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS VM-VENUE-ID
+000520         FILE STATUS IS WS-VENUE-FILE-STATUS.
+000530     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  TRANSACTION-FILE.
+000590 01  TRANSACTION-RECORD.
+000600     05 TR-SHOW-ID               PIC X(04).
+000610     05 TR-ROW                   PIC 9(02).
+000620     05 TR-SEAT                  PIC 9(02).
+000630     05 TR-CUSTOMER-NAME         PIC X(30).
+000640     05 TR-CUSTOMER-PHONE        PIC X(15).
+000650     05 TR-TICKET-NUMBER         PIC X(10).
+000660 FD  EXCEPTION-REPORT.
+000670 01  EXCEPTION-LINE              PIC X(80).
+000680 FD  SEAT-STATUS-FILE.
+000690     COPY SEATSTAT.
+000700 FD  SHOW-MASTER-FILE.
+000710     COPY SHOWMSTR.
+000720 FD  VENUE-MASTER-FILE.
+000730     COPY VENUEMST.
+000740 FD  AUDIT-LOG-FILE.
+000750     COPY AUDITLOG.
+000760 WORKING-STORAGE SECTION.
+000770 01  WS-TRAN-FILE-STATUS         PIC X(02).
+000780 01  WS-EXCP-FILE-STATUS         PIC X(02).
+000790 01  WS-SEAT-FILE-STATUS         PIC X(02).
+000800 01  WS-SHOW-FILE-STATUS         PIC X(02).
+000810 01  WS-VENUE-FILE-STATUS        PIC X(02).
+000820 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+000830 01  WS-TRAN-EOF-SW              PIC X(01) VALUE 'N'.
+000840     88 WS-TRAN-EOF                          VALUE 'Y'.
+000850 01  WS-EXCEPTION-FIELDS.
+000860     05 WS-EXCEPTION-REASON      PIC X(30).
+000870 01  WS-RUN-TOTALS.
+000880     05 WS-TRANS-READ            PIC 9(05) COMP VALUE ZERO.
+000890     05 WS-TRANS-APPLIED         PIC 9(05) COMP VALUE ZERO.
+000900     05 WS-TRANS-EXCEPTION       PIC 9(05) COMP VALUE ZERO.
+000910     05 WS-TRANS-READ-EDIT       PIC ZZ,ZZ9.
+000920     05 WS-TRANS-APPLIED-EDIT    PIC ZZ,ZZ9.
+000930     05 WS-TRANS-EXCEPT-EDIT     PIC ZZ,ZZ9.
+000940 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000960     DISPLAY "Seat Batch Update".
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000980     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000990         UNTIL WS-TRAN-EOF.
+001000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001010     STOP RUN.
+001020*
+001030******************************************************************
+001040* 1000-INITIALIZE - open the transaction file, the exception
+001050* report, the show and venue masters (read-only - this program
+001060* never adds a show or a venue, only the interactive system
+001070* does), and the seat status file shared with the interactive
+001080* system, then prime the first transaction.
+001090******************************************************************
+001100 1000-INITIALIZE.
+001110     OPEN INPUT TRANSACTION-FILE.
+001120     OPEN OUTPUT EXCEPTION-REPORT.
+001130     OPEN INPUT SHOW-MASTER-FILE.
+001140     IF WS-SHOW-FILE-STATUS NOT = "00"
+001150         DISPLAY "SEAT-BATCH-UPDATE: SHOWMSTR NOT AVAILABLE, "
+001160             "FILE STATUS " WS-SHOW-FILE-STATUS
+001170         DISPLAY "SEAT-BATCH-UPDATE: RUN THE INTERACTIVE SEAT "
+001180             "SALES SYSTEM FIRST TO ESTABLISH THE SHOW MASTER"
+001190         PERFORM 1090-ABORT-RUN THRU 1090-EXIT
+001200     END-IF.
+001210     OPEN INPUT VENUE-MASTER-FILE.
+001220     IF WS-VENUE-FILE-STATUS NOT = "00"
+001230         DISPLAY "SEAT-BATCH-UPDATE: VENUEMST NOT AVAILABLE, "
+001240             "FILE STATUS " WS-VENUE-FILE-STATUS
+001250         DISPLAY "SEAT-BATCH-UPDATE: RUN THE INTERACTIVE SEAT "
+001260             "SALES SYSTEM FIRST TO ESTABLISH THE VENUE MASTER"
+001270         PERFORM 1090-ABORT-RUN THRU 1090-EXIT
+001280     END-IF.
+001290     OPEN I-O SEAT-STATUS-FILE.
+001300     IF WS-SEAT-FILE-STATUS = "35"
+001310         OPEN OUTPUT SEAT-STATUS-FILE
+001320         CLOSE SEAT-STATUS-FILE
+001330         OPEN I-O SEAT-STATUS-FILE
+001340     END-IF.
+001350     OPEN EXTEND AUDIT-LOG-FILE.
+001360     IF WS-AUDIT-FILE-STATUS = "35"
+001370         OPEN OUTPUT AUDIT-LOG-FILE
+001380         CLOSE AUDIT-LOG-FILE
+001390         OPEN EXTEND AUDIT-LOG-FILE
+001400     END-IF.
+001410     PERFORM 1010-READ-TRANSACTION THRU 1010-EXIT.
+001420     GO TO 1000-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450*
+001460******************************************************************
+001470* 1090-ABORT-RUN - the show or venue master could not be opened
+001480* for input, so this run has no reliable reference data to check
+001490* transactions against. Close whatever is already open and end
+001500* the run rather than let later reads fail against files that
+001510* were never successfully opened.
+001520******************************************************************
+001530 1090-ABORT-RUN.
+001540     CLOSE TRANSACTION-FILE.
+001550     CLOSE EXCEPTION-REPORT.
+001560     STOP RUN.
+001570 1090-EXIT.
+001580     EXIT.
+001590*
+001600******************************************************************
+001610* 1010-READ-TRANSACTION - read the next reservation request off
+001620* the transaction file.
+001630******************************************************************
+001640 1010-READ-TRANSACTION.
+001650     READ TRANSACTION-FILE
+001660         AT END
+001670             MOVE 'Y' TO WS-TRAN-EOF-SW
+001680         NOT AT END
+001690             ADD 1 TO WS-TRANS-READ
+001700     END-READ.
+001710     GO TO 1010-EXIT.
+001720 1010-EXIT.
+001730     EXIT.
+001740*
+001750******************************************************************
+001760* 2000-PROCESS-TRANSACTION - apply one reservation request
+001770* against the seat status file, or log why it could not be
+001780* applied, then read the next request.
+001790******************************************************************
+001800* A transaction against a show that has never been opened
+001810* interactively still gets applied here as long as the show and
+001820* its venue are on file: the seat row is created against the
+001830* venue's own row/seat bounds instead of being rejected for want
+001840* of a seat status record.
+001850******************************************************************
+001860 2000-PROCESS-TRANSACTION.
+001870     MOVE TR-SHOW-ID TO SM-SHOW-ID.
+001880     READ SHOW-MASTER-FILE
+001890         INVALID KEY
+001900             MOVE "SHOW NOT ON FILE" TO WS-EXCEPTION-REASON
+001910             PERFORM 2010-WRITE-EXCEPTION THRU 2010-EXIT
+001920         NOT INVALID KEY
+001930             PERFORM 2005-PROCESS-SEAT THRU 2005-EXIT
+001940     END-READ.
+001950     PERFORM 1010-READ-TRANSACTION THRU 1010-EXIT.
+001960     GO TO 2000-EXIT.
+001970 2000-EXIT.
+001980     EXIT.
+001990*
+002000******************************************************************
+002010* 2005-PROCESS-SEAT - the show is on file; look up its venue so
+002020* the transaction's row/seat can be checked against the venue's
+002030* actual size before it ever touches the seat status file.
+002040******************************************************************
+002050 2005-PROCESS-SEAT.
+002060     MOVE SM-VENUE-ID TO VM-VENUE-ID.
+002070     READ VENUE-MASTER-FILE
+002080         INVALID KEY
+002090             MOVE "VENUE NOT ON FILE" TO WS-EXCEPTION-REASON
+002100             PERFORM 2010-WRITE-EXCEPTION THRU 2010-EXIT
+002110         NOT INVALID KEY
+002120             PERFORM 2006-CHECK-SEAT-RANGE THRU 2006-EXIT
+002130     END-READ.
+002140     GO TO 2005-EXIT.
+002150 2005-EXIT.
+002160     EXIT.
+002170*
+002180******************************************************************
+002190* 2006-CHECK-SEAT-RANGE - reject a transaction whose row or seat
+002200* falls outside the venue's own dimensions, otherwise look the
+002210* seat up on the seat status file.
+002220*
+002230* TR-ROW/TR-SEAT are 1-indexed, the same convention SS-ROW/SS-SEAT
+002240* are stored under and the interactive program's WS-ROW-NUM/
+002250* WS-SEAT-NUM count in (1 through WS-NUM-ROWS/WS-MAX-SEATS). The
+002260* interactive terminal prompt (2031-PROMPT-ROW/2041-PROMPT-SEAT)
+002270* shows the agent 0-indexed, zero-padded row/seat numbers for the
+002280* same underlying rows and adds 1 before it ever touches SS-ROW/
+002290* SS-SEAT, so a phone/web order file must supply row/seat already
+002300* 1-indexed - row 00/seat 00 is not a valid transaction.
+002310******************************************************************
+002320 2006-CHECK-SEAT-RANGE.
+002330     IF TR-ROW > VM-NUM-ROWS OR TR-SEAT > VM-NUM-SEATS
+002340         OR TR-ROW < 1 OR TR-SEAT < 1
+002350         MOVE "ROW/SEAT OUTSIDE VENUE" TO WS-EXCEPTION-REASON
+002360         PERFORM 2010-WRITE-EXCEPTION THRU 2010-EXIT
+002370     ELSE
+002380         MOVE TR-SHOW-ID TO SS-SHOW-ID
+002390         MOVE TR-ROW TO SS-ROW
+002400         MOVE TR-SEAT TO SS-SEAT
+002410         READ SEAT-STATUS-FILE
+002420             INVALID KEY
+002430                 PERFORM 2007-CREATE-AND-RESERVE THRU 2007-EXIT
+002440             NOT INVALID KEY
+002450                 PERFORM 2020-APPLY-TRANSACTION THRU 2020-EXIT
+002460         END-READ
+002470     END-IF.
+002480     GO TO 2006-EXIT.
+002490 2006-EXIT.
+002500     EXIT.
+002510*
+002520******************************************************************
+002530* 2007-CREATE-AND-RESERVE - the seat has never been sold or even
+002540* looked at before (the interactive system has not opened this
+002550* show yet); create its seat status record already reserved for
+002560* this transaction's customer.
+002570******************************************************************
+002580 2007-CREATE-AND-RESERVE.
+002590     MOVE 'X' TO SS-STATUS.
+002600     MOVE TR-CUSTOMER-NAME TO SS-CUSTOMER-NAME.
+002610     MOVE TR-CUSTOMER-PHONE TO SS-CUSTOMER-PHONE.
+002620     MOVE TR-TICKET-NUMBER TO SS-TICKET-NUMBER.
+002630     WRITE SEAT-STATUS-RECORD.
+002640     MOVE "RESERVE " TO AL-ACTION.
+002650     PERFORM 2030-WRITE-AUDIT-RECORD THRU 2030-EXIT.
+002660     ADD 1 TO WS-TRANS-APPLIED.
+002670     GO TO 2007-EXIT.
+002680 2007-EXIT.
+002690     EXIT.
+002700*
+002710******************************************************************
+002720* 2010-WRITE-EXCEPTION - print one line to the exception report
+002730* for a request that could not be applied.
+002740******************************************************************
+002750 2010-WRITE-EXCEPTION.
+002760     STRING "SHOW " DELIMITED BY SIZE
+002770            TR-SHOW-ID DELIMITED BY SIZE
+002780            " ROW " DELIMITED BY SIZE
+002790            TR-ROW DELIMITED BY SIZE
+002800            " SEAT " DELIMITED BY SIZE
+002810            TR-SEAT DELIMITED BY SIZE
+002820            " - " DELIMITED BY SIZE
+002830            WS-EXCEPTION-REASON DELIMITED BY SIZE
+002840         INTO EXCEPTION-LINE.
+002850     WRITE EXCEPTION-LINE.
+002860     ADD 1 TO WS-TRANS-EXCEPTION.
+002870     GO TO 2010-EXIT.
+002880 2010-EXIT.
+002890     EXIT.
+002900*
+002910******************************************************************
+002920* 2020-APPLY-TRANSACTION - the seat exists on file for this show;
+002930* reserve it if it is still open, otherwise log the conflict as
+002940* an exception instead of overwriting an existing sale.
+002950******************************************************************
+002960 2020-APPLY-TRANSACTION.
+002970     IF SS-STATUS = 'X'
+002980         MOVE "SEAT ALREADY SOLD" TO WS-EXCEPTION-REASON
+002990         PERFORM 2010-WRITE-EXCEPTION THRU 2010-EXIT
+003000     ELSE
+003010         MOVE 'X' TO SS-STATUS
+003020         MOVE TR-CUSTOMER-NAME TO SS-CUSTOMER-NAME
+003030         MOVE TR-CUSTOMER-PHONE TO SS-CUSTOMER-PHONE
+003040         MOVE TR-TICKET-NUMBER TO SS-TICKET-NUMBER
+003050         REWRITE SEAT-STATUS-RECORD
+003060         MOVE "RESERVE " TO AL-ACTION
+003070         PERFORM 2030-WRITE-AUDIT-RECORD THRU 2030-EXIT
+003080         ADD 1 TO WS-TRANS-APPLIED
+003090     END-IF.
+003100     GO TO 2020-EXIT.
+003110 2020-EXIT.
+003120     EXIT.
+003130*
+003140******************************************************************
+003150* 2030-WRITE-AUDIT-RECORD - append one audit record for a
+003160* reservation just applied against SEAT-STATUS-FILE. The batch
+003170* run is logged under operator ID BATCH rather than a person,
+003180* since these requests were keyed by the customer, not an agent.
+003190******************************************************************
+003200 2030-WRITE-AUDIT-RECORD.
+003210     ACCEPT AL-DATE FROM DATE.
+003220     ACCEPT AL-TIME FROM TIME.
+003230     MOVE TR-SHOW-ID TO AL-SHOW-ID.
+003240     MOVE TR-ROW TO AL-ROW.
+003250     MOVE TR-SEAT TO AL-SEAT.
+003260     MOVE "BATCH   " TO AL-OPERATOR-ID.
+003270     WRITE AUDIT-LOG-RECORD.
+003280     GO TO 2030-EXIT.
+003290 2030-EXIT.
+003300     EXIT.
+003310*
+003320******************************************************************
+003330* 9000-TERMINATE - print the run totals, close the files, and
+003340* end the run.
+003350******************************************************************
+003360 9000-TERMINATE.
+003370     MOVE WS-TRANS-READ TO WS-TRANS-READ-EDIT.
+003380     MOVE WS-TRANS-APPLIED TO WS-TRANS-APPLIED-EDIT.
+003390     MOVE WS-TRANS-EXCEPTION TO WS-TRANS-EXCEPT-EDIT.
+003400     DISPLAY "Transactions read     : " WS-TRANS-READ-EDIT.
+003410     DISPLAY "Transactions applied  : " WS-TRANS-APPLIED-EDIT.
+003420     DISPLAY "Transactions excepted : " WS-TRANS-EXCEPT-EDIT.
+003430     CLOSE TRANSACTION-FILE.
+003440     CLOSE EXCEPTION-REPORT.
+003450     CLOSE SHOW-MASTER-FILE.
+003460     CLOSE VENUE-MASTER-FILE.
+003470     CLOSE SEAT-STATUS-FILE.
+003480     CLOSE AUDIT-LOG-FILE.
+003490     GO TO 9000-EXIT.
+003500 9000-EXIT.
+003510     EXIT.
+003520*
+003530 END PROGRAM SEAT-BATCH-UPDATE.
