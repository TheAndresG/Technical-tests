@@ -1,50 +1,726 @@
-      ******************************************************************
-      * Author:TheAndresG
-      * Date:19/05/2024
-      * Purpose: Technical Test
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEAT-SALES-SYSTEM.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 SEATS.
-               05 ROWS OCCURS 10 TIMES INDEXED BY R.
-                   10 SEAT OCCURS 10 TIMES INDEXED BY S PIC X VALUE 'L'.
-           01 USERIN.
-               05 SROW pic x .
-               05 SSEAT pic x .
-           01 REPEAT pic x . 
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       DISPLAY "Seat Sales System".
-
-       MAIN-PROCEDURE.
-       DISPLAY "Select row and seat".
-       DISPLAY "Select row (0-9)".
-       ACCEPT SROW
-       
-       DISPLAY "Select seat (0-9)".
-       ACCEPT SSEAT
-       IF SEAT[SROW][SSEAT] == 'L'
-           SEAT[SROW][SSEAT] = 'X'
-           DISPLAY "The seat was reserved correctly."
-           ELSE DISPLAY "The seat is occupied.Please choose another one.".
-       END-IF.
-       DISPLAY "Do you want to continue with the reservation? (Y/N)".
-       ACCEPT REPEAT.
-       
-       IF REPEAT == 'Y' 
-           GO TO MAIN-PROCEDURE.
-       ELSE GO TO END-PROGRAM.
-       END-IF
-
-      
-       END-PROGRAM.
-            STOP RUN.
-
-
-            
-       END PROGRAM SEAT-SALES-SYSTEM.
-
+000010******************************************************************
+000020* PROGRAM:     SEAT-SALES-SYSTEM
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 19/05/2024
+000060* DATE-COMPILED:
+000070* PURPOSE:     Technical Test - reserve and release seats for a
+000080*              single house of ROWS by SEATS.
+000090* TECTONICS:   cobc
+000100******************************************************************
+000110* MODIFICATION HISTORY
+000120*  DATE       INIT DESCRIPTION
+000130*  09/08/2026 AG   Added SEAT-STATUS-FILE so reservations made in
+000140*                  one run are still on file the next time the
+000150*                  program is started.
+000160*  09/08/2026 AG   Added a menu so a seat can be released back to
+000170*                  'L' instead of only ever being reserved.
+000180*  09/08/2026 AG   SROW/SSEAT are now validated as numeric and in
+000190*                  range before they touch the SEATS table.
+000200*  09/08/2026 AG   Added a seating chart option so the whole house
+000210*                  can be viewed at once instead of seat by seat.
+000220*  09/08/2026 AG   Capture customer name/phone/ticket number on
+000230*                  reservation and added a look-up option.
+000240*  09/08/2026 AG   Added SHOW-MASTER-FILE so more than one
+000250*                  showtime can be sold in the same session,
+000260*                  each against its own seat map.
+000270*  09/08/2026 AG   Venue dimensions now come from VENUE-MASTER-
+000280*                  FILE instead of a fixed 10x10 layout; row and
+000290*                  seat entry is now a zero-padded two-digit
+000300*                  field to allow venues bigger than 10x10.
+000310*  09/08/2026 AG   Added a price per row and an end-of-session
+000320*                  revenue report totaled at END-PROGRAM.
+000330*  09/08/2026 AG   Added an operator ID prompt and an audit log
+000340*                  of every reservation and cancellation.
+000350******************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. SEAT-SALES-SYSTEM.
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT SEAT-STATUS-FILE ASSIGN TO "SEATSTAT"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS SS-KEY
+000450         FILE STATUS IS WS-SEAT-FILE-STATUS.
+000460     SELECT SHOW-MASTER-FILE ASSIGN TO "SHOWMSTR"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS SM-SHOW-ID
+000500         FILE STATUS IS WS-SHOW-FILE-STATUS.
+000510     SELECT VENUE-MASTER-FILE ASSIGN TO "VENUEMST"
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS DYNAMIC
+000540         RECORD KEY IS VM-VENUE-ID
+000550         FILE STATUS IS WS-VENUE-FILE-STATUS.
+000560     SELECT ROW-PRICE-FILE ASSIGN TO "ROWPRICE"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS RP-KEY
+000600         FILE STATUS IS WS-PRICE-FILE-STATUS.
+000610     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  SEAT-STATUS-FILE.
+000670     COPY SEATSTAT.
+000680 FD  SHOW-MASTER-FILE.
+000690     COPY SHOWMSTR.
+000700 FD  VENUE-MASTER-FILE.
+000710     COPY VENUEMST.
+000720 FD  ROW-PRICE-FILE.
+000730 01  ROW-PRICE-RECORD.
+000740     05 RP-KEY.
+000750         10 RP-SHOW-ID           PIC X(04).
+000760         10 RP-ROW               PIC 9(02).
+000770     05 RP-PRICE                 PIC 9(05)V99.
+000780 FD  AUDIT-LOG-FILE.
+000790     COPY AUDITLOG.
+000800 WORKING-STORAGE SECTION.
+000810 01  WS-VENUE-DIMENSIONS.
+000820     05 WS-NUM-ROWS              PIC 9(02) COMP VALUE 10.
+000830     05 WS-MAX-SEATS             PIC 9(02) COMP VALUE 10.
+000840 01  WS-VENUE-SELECTION.
+000850     05 WS-VENUE-NAME            PIC X(20).
+000860 01  SEATS.
+000870     05 ROWS OCCURS 1 TO 20 TIMES DEPENDING ON WS-NUM-ROWS.
+000880         10 ROW-PRICE           PIC 9(05)V99.
+000890         10 SEAT-ENTRY OCCURS 1 TO 20 TIMES
+000900             DEPENDING ON WS-MAX-SEATS.
+000910             15 SEAT-STAT          PIC X(01) VALUE 'L'.
+000920             15 SEAT-CUST-NAME     PIC X(30).
+000930             15 SEAT-CUST-PHONE    PIC X(15).
+000940             15 SEAT-TICKET-NUM    PIC X(10).
+000950 01  USERIN.
+000960     05 SROW                     PIC X(02).
+000970     05 SSEAT                    PIC X(02).
+000980 01  CUSTOMERIN.
+000990     05 CUST-NAME-IN             PIC X(30).
+001000     05 CUST-PHONE-IN            PIC X(15).
+001010     05 CUST-TICKET-IN           PIC X(10).
+001020 01  REPEAT                      PIC X.
+001030 01  WS-SHOW-SELECTION.
+001040     05 WS-SHOW-ID               PIC X(04).
+001050     05 WS-SHOW-NAME             PIC X(20).
+001060     05 WS-SHOW-EOF-SW           PIC X(01) VALUE 'N'.
+001070         88 WS-SHOW-EOF                      VALUE 'Y'.
+001080 01  WS-SEAT-FILE-STATUS         PIC X(02).
+001090 01  WS-SHOW-FILE-STATUS         PIC X(02).
+001100 01  WS-VENUE-FILE-STATUS        PIC X(02).
+001110 01  WS-PRICE-FILE-STATUS        PIC X(02).
+001120 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+001130 01  WS-OPERATOR-ID              PIC X(08).
+001140 01  WS-MENU-CHOICE              PIC X(01).
+001150     88 WS-CHOICE-RESERVE                VALUE '1'.
+001160     88 WS-CHOICE-CANCEL                 VALUE '2'.
+001170     88 WS-CHOICE-CHART                  VALUE '3'.
+001180     88 WS-CHOICE-LOOKUP                 VALUE '4'.
+001190 01  WS-SUBSCRIPTS.
+001200     05 WS-ROW-NUM               PIC 9(02).
+001210     05 WS-SEAT-NUM              PIC 9(02).
+001220 01  WS-VALIDATION-SWITCHES.
+001230     05 WS-ROW-VALID-SW          PIC X(01) VALUE 'N'.
+001240         88 WS-ROW-VALID                    VALUE 'Y'.
+001250     05 WS-SEAT-VALID-SW         PIC X(01) VALUE 'N'.
+001260         88 WS-SEAT-VALID                   VALUE 'Y'.
+001270     05 WS-VENUE-ROWS-VALID-SW    PIC X(01) VALUE 'N'.
+001280         88 WS-VENUE-ROWS-VALID              VALUE 'Y'.
+001290     05 WS-VENUE-SEATS-VALID-SW   PIC X(01) VALUE 'N'.
+001300         88 WS-VENUE-SEATS-VALID             VALUE 'Y'.
+001310     05 WS-PRICE-VALID-SW         PIC X(01) VALUE 'N'.
+001320         88 WS-PRICE-VALID                   VALUE 'Y'.
+001330 01  WS-CHART-FIELDS.
+001340     05 WS-ROW-DISPLAY           PIC 9(02).
+001350     05 WS-CHART-ROW-LABEL       PIC X(08).
+001360     05 WS-CHART-SEATS-LINE      PIC X(40).
+001370     05 WS-CHART-POS             PIC 9(02) COMP.
+001380 01  WS-PROMPT-FIELDS.
+001390     05 WS-ROW-MAX-DISP          PIC 9(02).
+001400     05 WS-SEAT-MAX-DISP         PIC 9(02).
+001410     05 WS-ROW-PROMPT            PIC X(31).
+001420     05 WS-SEAT-PROMPT           PIC X(32).
+001430 01  WS-REVENUE-FIELDS.
+001440     05 WS-TOTAL-REVENUE         PIC 9(07)V99 VALUE ZERO.
+001450     05 WS-SEATS-SOLD            PIC 9(05) COMP VALUE ZERO.
+001460     05 WS-TOTAL-REVENUE-EDIT    PIC Z,ZZZ,ZZ9.99.
+001470     05 WS-SEATS-SOLD-EDIT       PIC ZZ,ZZ9.
+001480 PROCEDURE DIVISION.
+001490 0000-MAINLINE.
+001500     DISPLAY "Seat Sales System".
+001510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001520     PERFORM 2000-MAIN-PROCEDURE THRU 2000-EXIT
+001530         UNTIL REPEAT NOT = 'Y'.
+001540     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001550     STOP RUN.
+001560*
+001570******************************************************************
+001580* 1000-INITIALIZE - open the show master and seat status files,
+001590* let the agent pick a showtime, then load whatever seat
+001600* statuses were left on file for that showtime from a previous
+001610* run.
+001620******************************************************************
+001630 1000-INITIALIZE.
+001640     MOVE 'Y' TO REPEAT.
+001650     OPEN I-O SEAT-STATUS-FILE.
+001660     IF WS-SEAT-FILE-STATUS = "35"
+001670         OPEN OUTPUT SEAT-STATUS-FILE
+001680         CLOSE SEAT-STATUS-FILE
+001690         OPEN I-O SEAT-STATUS-FILE
+001700     END-IF.
+001710     OPEN I-O SHOW-MASTER-FILE.
+001720     IF WS-SHOW-FILE-STATUS = "35"
+001730         OPEN OUTPUT SHOW-MASTER-FILE
+001740         CLOSE SHOW-MASTER-FILE
+001750         OPEN I-O SHOW-MASTER-FILE
+001760     END-IF.
+001770     OPEN I-O VENUE-MASTER-FILE.
+001780     IF WS-VENUE-FILE-STATUS = "35"
+001790         OPEN OUTPUT VENUE-MASTER-FILE
+001800         CLOSE VENUE-MASTER-FILE
+001810         OPEN I-O VENUE-MASTER-FILE
+001820     END-IF.
+001830     OPEN I-O ROW-PRICE-FILE.
+001840     IF WS-PRICE-FILE-STATUS = "35"
+001850         OPEN OUTPUT ROW-PRICE-FILE
+001860         CLOSE ROW-PRICE-FILE
+001870         OPEN I-O ROW-PRICE-FILE
+001880     END-IF.
+001890     OPEN EXTEND AUDIT-LOG-FILE.
+001900     IF WS-AUDIT-FILE-STATUS = "35"
+001910         OPEN OUTPUT AUDIT-LOG-FILE
+001920         CLOSE AUDIT-LOG-FILE
+001930         OPEN EXTEND AUDIT-LOG-FILE
+001940     END-IF.
+001950     DISPLAY "Enter operator ID:".
+001960     ACCEPT WS-OPERATOR-ID.
+001970     PERFORM 1050-SELECT-SHOW THRU 1050-EXIT.
+001980     MOVE 1 TO WS-ROW-NUM.
+001990     PERFORM 1200-LOAD-ROW THRU 1200-EXIT
+002000         UNTIL WS-ROW-NUM > WS-NUM-ROWS.
+002010     GO TO 1000-EXIT.
+002020 1000-EXIT.
+002030     EXIT.
+002040*
+002050******************************************************************
+002060* 1050-SELECT-SHOW - list the showtimes on file and let the
+002070* agent choose one, adding it to SHOW-MASTER-FILE if it is new.
+002080******************************************************************
+002090 1050-SELECT-SHOW.
+002100     DISPLAY "Available showtimes:".
+002110     PERFORM 1051-LIST-SHOWS THRU 1051-EXIT.
+002120     DISPLAY "Enter a showtime ID (new ID to add a showtime):".
+002130     ACCEPT WS-SHOW-ID.
+002140     MOVE WS-SHOW-ID TO SM-SHOW-ID.
+002150     READ SHOW-MASTER-FILE
+002160         INVALID KEY
+002170             PERFORM 1052-ADD-SHOW THRU 1052-EXIT
+002180         NOT INVALID KEY
+002190             MOVE SM-SHOW-NAME TO WS-SHOW-NAME
+002200             DISPLAY "Selected showtime: " WS-SHOW-NAME
+002210     END-READ.
+002220     MOVE SM-VENUE-ID TO VM-VENUE-ID.
+002230     PERFORM 1060-LOAD-VENUE THRU 1060-EXIT.
+002240     GO TO 1050-EXIT.
+002250 1050-EXIT.
+002260     EXIT.
+002270*
+002280 1051-LIST-SHOWS.
+002290     MOVE 'N' TO WS-SHOW-EOF-SW.
+002300     MOVE LOW-VALUES TO SM-SHOW-ID.
+002310     START SHOW-MASTER-FILE KEY IS NOT LESS THAN SM-SHOW-ID
+002320         INVALID KEY MOVE 'Y' TO WS-SHOW-EOF-SW
+002330     END-START.
+002340     PERFORM 1053-LIST-ONE-SHOW THRU 1053-EXIT
+002350         UNTIL WS-SHOW-EOF.
+002360     GO TO 1051-EXIT.
+002370 1051-EXIT.
+002380     EXIT.
+002390*
+002400 1052-ADD-SHOW.
+002410     DISPLAY "That showtime is not on file.".
+002420     DISPLAY "Enter a name for it:".
+002430     ACCEPT SM-SHOW-NAME.
+002440     DISPLAY "Enter the venue ID for this showtime:".
+002450     ACCEPT SM-VENUE-ID.
+002460     WRITE SHOW-MASTER-RECORD.
+002470     MOVE SM-SHOW-NAME TO WS-SHOW-NAME.
+002480     DISPLAY "New showtime added: " WS-SHOW-NAME.
+002490     GO TO 1052-EXIT.
+002500 1052-EXIT.
+002510     EXIT.
+002520*
+002530 1053-LIST-ONE-SHOW.
+002540     READ SHOW-MASTER-FILE NEXT RECORD
+002550         AT END
+002560             MOVE 'Y' TO WS-SHOW-EOF-SW
+002570         NOT AT END
+002580             DISPLAY SM-SHOW-ID " " SM-SHOW-NAME
+002590     END-READ.
+002600     GO TO 1053-EXIT.
+002610 1053-EXIT.
+002620     EXIT.
+002630*
+002640******************************************************************
+002650* 1060-LOAD-VENUE - read the venue-definition record for the
+002660* selected show so this run picks up that venue's dimensions
+002670* instead of a fixed layout, defining a new venue if needed.
+002680******************************************************************
+002690 1060-LOAD-VENUE.
+002700     READ VENUE-MASTER-FILE
+002710         INVALID KEY
+002720             PERFORM 1061-ADD-VENUE THRU 1061-EXIT
+002730         NOT INVALID KEY
+002740             MOVE VM-NUM-ROWS TO WS-NUM-ROWS
+002750             MOVE VM-NUM-SEATS TO WS-MAX-SEATS
+002760             MOVE VM-VENUE-NAME TO WS-VENUE-NAME
+002770             DISPLAY "Venue: " WS-VENUE-NAME
+002780     END-READ.
+002790     GO TO 1060-EXIT.
+002800 1060-EXIT.
+002810     EXIT.
+002820*
+002830 1061-ADD-VENUE.
+002840     DISPLAY "That venue is not on file.".
+002850     DISPLAY "Enter a name for it:".
+002860     ACCEPT VM-VENUE-NAME.
+002870     MOVE 'N' TO WS-VENUE-ROWS-VALID-SW.
+002880     PERFORM 1062-PROMPT-VENUE-ROWS THRU 1062-EXIT
+002890         UNTIL WS-VENUE-ROWS-VALID.
+002900     MOVE 'N' TO WS-VENUE-SEATS-VALID-SW.
+002910     PERFORM 1063-PROMPT-VENUE-SEATS THRU 1063-EXIT
+002920         UNTIL WS-VENUE-SEATS-VALID.
+002930     WRITE VENUE-MASTER-RECORD.
+002940     MOVE VM-NUM-ROWS TO WS-NUM-ROWS.
+002950     MOVE VM-NUM-SEATS TO WS-MAX-SEATS.
+002960     MOVE VM-VENUE-NAME TO WS-VENUE-NAME.
+002970     DISPLAY "New venue added: " WS-VENUE-NAME.
+002980     GO TO 1061-EXIT.
+002990 1061-EXIT.
+003000     EXIT.
+003010*
+003020******************************************************************
+003030* 1062-PROMPT-VENUE-ROWS - accept the number of rows for a new
+003040* venue, re-prompting until it is numeric and within the 01-20
+003050* range the SEATS table's OCCURS DEPENDING ON clause allows.
+003060******************************************************************
+003070 1062-PROMPT-VENUE-ROWS.
+003080     DISPLAY "Enter number of rows (01-20):".
+003090     ACCEPT VM-NUM-ROWS.
+003100     IF VM-NUM-ROWS IS NUMERIC
+003110         AND VM-NUM-ROWS >= 1 AND VM-NUM-ROWS <= 20
+003120         MOVE 'Y' TO WS-VENUE-ROWS-VALID-SW
+003130     ELSE
+003140         DISPLAY "Invalid entry. Enter 01 through 20."
+003150     END-IF.
+003160     GO TO 1062-EXIT.
+003170 1062-EXIT.
+003180     EXIT.
+003190*
+003200******************************************************************
+003210* 1063-PROMPT-VENUE-SEATS - accept the number of seats per row for
+003220* a new venue, re-prompting until it is numeric and within the
+003230* 01-20 range the SEATS table's OCCURS DEPENDING ON clause allows.
+003240******************************************************************
+003250 1063-PROMPT-VENUE-SEATS.
+003260     DISPLAY "Enter number of seats per row (01-20):".
+003270     ACCEPT VM-NUM-SEATS.
+003280     IF VM-NUM-SEATS IS NUMERIC
+003290         AND VM-NUM-SEATS >= 1 AND VM-NUM-SEATS <= 20
+003300         MOVE 'Y' TO WS-VENUE-SEATS-VALID-SW
+003310     ELSE
+003320         DISPLAY "Invalid entry. Enter 01 through 20."
+003330     END-IF.
+003340     GO TO 1063-EXIT.
+003350 1063-EXIT.
+003360     EXIT.
+003370*
+003380 1200-LOAD-ROW.
+003390     PERFORM 1210-LOAD-ROW-PRICE THRU 1210-EXIT.
+003400     MOVE 1 TO WS-SEAT-NUM.
+003410     PERFORM 1100-LOAD-SEAT THRU 1100-EXIT
+003420         UNTIL WS-SEAT-NUM > WS-MAX-SEATS.
+003430     ADD 1 TO WS-ROW-NUM.
+003440     GO TO 1200-EXIT.
+003450 1200-EXIT.
+003460     EXIT.
+003470*
+003480******************************************************************
+003490* 1210-LOAD-ROW-PRICE - read the ticket price on file for this
+003500* row of the current showtime, prompting for one if it is not
+003510* yet on file.
+003520******************************************************************
+003530 1210-LOAD-ROW-PRICE.
+003540     MOVE WS-SHOW-ID TO RP-SHOW-ID.
+003550     MOVE WS-ROW-NUM TO RP-ROW.
+003560     READ ROW-PRICE-FILE
+003570         INVALID KEY
+003580             PERFORM 1211-SET-ROW-PRICE THRU 1211-EXIT
+003590         NOT INVALID KEY
+003600             MOVE RP-PRICE TO ROW-PRICE(WS-ROW-NUM)
+003610     END-READ.
+003620     GO TO 1210-EXIT.
+003630 1210-EXIT.
+003640     EXIT.
+003650*
+003660 1211-SET-ROW-PRICE.
+003670     MOVE WS-ROW-NUM TO WS-ROW-DISPLAY.
+003680     MOVE 'N' TO WS-PRICE-VALID-SW.
+003690     PERFORM 1212-PROMPT-ROW-PRICE THRU 1212-EXIT
+003700         UNTIL WS-PRICE-VALID.
+003710     WRITE ROW-PRICE-RECORD.
+003720     MOVE RP-PRICE TO ROW-PRICE(WS-ROW-NUM).
+003730     GO TO 1211-EXIT.
+003740 1211-EXIT.
+003750     EXIT.
+003760*
+003770******************************************************************
+003780* 1212-PROMPT-ROW-PRICE - accept the ticket price for a row, re-
+003790* prompting until it is a valid, non-negative numeric amount.
+003800******************************************************************
+003810 1212-PROMPT-ROW-PRICE.
+003820     DISPLAY "Enter ticket price for row " WS-ROW-DISPLAY
+003830         " as 00000.00, no decimal point:".
+003840     ACCEPT RP-PRICE.
+003850     IF RP-PRICE IS NUMERIC
+003860         MOVE 'Y' TO WS-PRICE-VALID-SW
+003870     ELSE
+003880         DISPLAY "Invalid price. Enter numeric digits only."
+003890     END-IF.
+003900     GO TO 1212-EXIT.
+003910 1212-EXIT.
+003920     EXIT.
+003930*
+003940 1100-LOAD-SEAT.
+003950     MOVE WS-SHOW-ID TO SS-SHOW-ID.
+003960     MOVE WS-ROW-NUM TO SS-ROW.
+003970     MOVE WS-SEAT-NUM TO SS-SEAT.
+003980     READ SEAT-STATUS-FILE
+003990         INVALID KEY
+004000             MOVE 'L' TO SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM)
+004010             MOVE SPACES
+004020                 TO SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+004030             MOVE SPACES
+004040                 TO SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+004050             MOVE SPACES
+004060                 TO SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+004070             MOVE 'L' TO SS-STATUS
+004080             MOVE SPACES TO SS-CUSTOMER-NAME
+004090             MOVE SPACES TO SS-CUSTOMER-PHONE
+004100             MOVE SPACES TO SS-TICKET-NUMBER
+004110             WRITE SEAT-STATUS-RECORD
+004120         NOT INVALID KEY
+004130             MOVE SS-STATUS TO SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM)
+004140             MOVE SS-CUSTOMER-NAME
+004150                 TO SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+004160             MOVE SS-CUSTOMER-PHONE
+004170                 TO SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+004180             MOVE SS-TICKET-NUMBER
+004190                 TO SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+004200     END-READ.
+004210     ADD 1 TO WS-SEAT-NUM.
+004220     GO TO 1100-EXIT.
+004230 1100-EXIT.
+004240     EXIT.
+004250*
+004260******************************************************************
+004270* 2000-MAIN-PROCEDURE - show the menu, accept a row and seat and
+004280* either reserve or release it as chosen.
+004290******************************************************************
+004300 2000-MAIN-PROCEDURE.
+004310     DISPLAY "1. Reserve a seat".
+004320     DISPLAY "2. Release/cancel a seat".
+004330     DISPLAY "3. View seating chart".
+004340     DISPLAY "4. Look up who holds a seat".
+004350     DISPLAY "Select an option".
+004360     ACCEPT WS-MENU-CHOICE.
+004370     EVALUATE TRUE
+004380         WHEN WS-CHOICE-RESERVE
+004390             DISPLAY "Select row and seat"
+004400             PERFORM 2030-GET-ROW THRU 2030-EXIT
+004410             PERFORM 2040-GET-SEAT THRU 2040-EXIT
+004420             PERFORM 2010-RESERVE-SEAT THRU 2010-EXIT
+004430         WHEN WS-CHOICE-CANCEL
+004440             DISPLAY "Select row and seat"
+004450             PERFORM 2030-GET-ROW THRU 2030-EXIT
+004460             PERFORM 2040-GET-SEAT THRU 2040-EXIT
+004470             PERFORM 2020-CANCEL-SEAT THRU 2020-EXIT
+004480         WHEN WS-CHOICE-CHART
+004490             PERFORM 2050-VIEW-CHART THRU 2050-EXIT
+004500         WHEN WS-CHOICE-LOOKUP
+004510             DISPLAY "Select row and seat"
+004520             PERFORM 2030-GET-ROW THRU 2030-EXIT
+004530             PERFORM 2040-GET-SEAT THRU 2040-EXIT
+004540             PERFORM 2060-LOOKUP-SEAT THRU 2060-EXIT
+004550         WHEN OTHER
+004560             DISPLAY "Invalid option selected."
+004570     END-EVALUATE.
+004580     DISPLAY "Continue with the reservation? (Y/N)".
+004590     ACCEPT REPEAT.
+004600     GO TO 2000-EXIT.
+004610 2000-EXIT.
+004620     EXIT.
+004630*
+004640 2010-RESERVE-SEAT.
+004650     IF SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM) = 'L'
+004660         PERFORM 2011-GET-CUSTOMER-INFO THRU 2011-EXIT
+004670         MOVE 'X' TO SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM)
+004680         MOVE CUST-NAME-IN
+004690             TO SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+004700         MOVE CUST-PHONE-IN
+004710             TO SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+004720         MOVE CUST-TICKET-IN
+004730             TO SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+004740         PERFORM 2100-REWRITE-SEAT THRU 2100-EXIT
+004750         MOVE "RESERVE " TO AL-ACTION
+004760         PERFORM 2110-WRITE-AUDIT-RECORD THRU 2110-EXIT
+004770         DISPLAY "The seat was reserved correctly."
+004780     ELSE
+004790         DISPLAY "The seat is occupied. Please choose another."
+004800     END-IF.
+004810     GO TO 2010-EXIT.
+004820 2010-EXIT.
+004830     EXIT.
+004840*
+004850 2011-GET-CUSTOMER-INFO.
+004860     DISPLAY "Customer name:".
+004870     ACCEPT CUST-NAME-IN.
+004880     DISPLAY "Customer phone:".
+004890     ACCEPT CUST-PHONE-IN.
+004900     DISPLAY "Ticket number:".
+004910     ACCEPT CUST-TICKET-IN.
+004920     GO TO 2011-EXIT.
+004930 2011-EXIT.
+004940     EXIT.
+004950*
+004960 2020-CANCEL-SEAT.
+004970     IF SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM) = 'X'
+004980         MOVE 'L' TO SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM)
+004990         MOVE SPACES TO SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+005000         MOVE SPACES TO SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+005010         MOVE SPACES TO SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+005020         PERFORM 2100-REWRITE-SEAT THRU 2100-EXIT
+005030         MOVE "CANCEL  " TO AL-ACTION
+005040         PERFORM 2110-WRITE-AUDIT-RECORD THRU 2110-EXIT
+005050         DISPLAY "The seat was released correctly."
+005060     ELSE
+005070         DISPLAY "The seat is not currently reserved."
+005080     END-IF.
+005090     GO TO 2020-EXIT.
+005100 2020-EXIT.
+005110     EXIT.
+005120*
+005130 2030-GET-ROW.
+005140     MOVE 'N' TO WS-ROW-VALID-SW.
+005150     PERFORM 2031-PROMPT-ROW THRU 2031-EXIT
+005160         UNTIL WS-ROW-VALID.
+005170     GO TO 2030-EXIT.
+005180 2030-EXIT.
+005190     EXIT.
+005200*
+005210******************************************************************
+005220* 2031-PROMPT-ROW - accept a row number from the agent. Entry is
+005230* 1-indexed (01-WS-NUM-ROWS), matching the row numbers printed on
+005240* the seating chart (2051-DISPLAY-CHART-ROW) and everywhere else
+005250* WS-ROW-NUM is displayed or stored, so the number an agent reads
+005260* off the chart is always the number they type here.
+005270******************************************************************
+005280 2031-PROMPT-ROW.
+005290     MOVE WS-NUM-ROWS TO WS-ROW-MAX-DISP.
+005300     STRING "Select row (01-" DELIMITED BY SIZE
+005310            WS-ROW-MAX-DISP DELIMITED BY SIZE
+005320            "), zero-padded" DELIMITED BY SIZE
+005330         INTO WS-ROW-PROMPT.
+005340     DISPLAY WS-ROW-PROMPT.
+005350     ACCEPT SROW.
+005360     IF SROW IS NUMERIC
+005370         MOVE SROW TO WS-ROW-NUM
+005380         IF WS-ROW-NUM >= 1 AND WS-ROW-NUM <= WS-NUM-ROWS
+005390             MOVE 'Y' TO WS-ROW-VALID-SW
+005400         ELSE
+005410             DISPLAY "Invalid row. Please enter a valid row"
+005420         END-IF
+005430     ELSE
+005440         DISPLAY "Invalid row. Please enter 2 numeric digits."
+005450     END-IF.
+005460     GO TO 2031-EXIT.
+005470 2031-EXIT.
+005480     EXIT.
+005490*
+005500 2040-GET-SEAT.
+005510     MOVE 'N' TO WS-SEAT-VALID-SW.
+005520     PERFORM 2041-PROMPT-SEAT THRU 2041-EXIT
+005530         UNTIL WS-SEAT-VALID.
+005540     GO TO 2040-EXIT.
+005550 2040-EXIT.
+005560     EXIT.
+005570*
+005580*
+005590******************************************************************
+005600* 2041-PROMPT-SEAT - accept a seat number from the agent. Entry is
+005610* 1-indexed (01-WS-MAX-SEATS), the same convention SEAT-STAT and
+005620* every other seat-facing display or record use, so the number
+005630* an agent reads off the chart or a lookup is the number they
+005640* type here.
+005650******************************************************************
+005660 2041-PROMPT-SEAT.
+005670     MOVE WS-MAX-SEATS TO WS-SEAT-MAX-DISP.
+005680     STRING "Select seat (01-" DELIMITED BY SIZE
+005690            WS-SEAT-MAX-DISP DELIMITED BY SIZE
+005700            "), zero-padded" DELIMITED BY SIZE
+005710         INTO WS-SEAT-PROMPT.
+005720     DISPLAY WS-SEAT-PROMPT.
+005730     ACCEPT SSEAT.
+005740     IF SSEAT IS NUMERIC
+005750         MOVE SSEAT TO WS-SEAT-NUM
+005760         IF WS-SEAT-NUM >= 1 AND WS-SEAT-NUM <= WS-MAX-SEATS
+005770             MOVE 'Y' TO WS-SEAT-VALID-SW
+005780         ELSE
+005790             DISPLAY "Invalid seat. Please enter a valid seat"
+005800         END-IF
+005810     ELSE
+005820         DISPLAY "Invalid seat. Please enter 2 numeric digits."
+005830     END-IF.
+005840     GO TO 2041-EXIT.
+005850 2041-EXIT.
+005860     EXIT.
+005870*
+005880 2050-VIEW-CHART.
+005890     DISPLAY "Seating chart (L = open, X = sold)".
+005900     MOVE 1 TO WS-ROW-NUM.
+005910     PERFORM 2051-DISPLAY-CHART-ROW THRU 2051-EXIT
+005920         UNTIL WS-ROW-NUM > WS-NUM-ROWS.
+005930     GO TO 2050-EXIT.
+005940 2050-EXIT.
+005950     EXIT.
+005960*
+005970 2051-DISPLAY-CHART-ROW.
+005980     MOVE SPACES TO WS-CHART-SEATS-LINE.
+005990     MOVE WS-ROW-NUM TO WS-ROW-DISPLAY.
+006000     STRING "Row " DELIMITED BY SIZE
+006010            WS-ROW-DISPLAY DELIMITED BY SIZE
+006020            ": " DELIMITED BY SIZE
+006030         INTO WS-CHART-ROW-LABEL.
+006040     MOVE 1 TO WS-SEAT-NUM.
+006050     PERFORM 2052-APPEND-CHART-SEAT THRU 2052-EXIT
+006060         UNTIL WS-SEAT-NUM > WS-MAX-SEATS.
+006070     DISPLAY WS-CHART-ROW-LABEL WS-CHART-SEATS-LINE.
+006080     ADD 1 TO WS-ROW-NUM.
+006090     GO TO 2051-EXIT.
+006100 2051-EXIT.
+006110     EXIT.
+006120*
+006130 2052-APPEND-CHART-SEAT.
+006140     COMPUTE WS-CHART-POS = ((WS-SEAT-NUM - 1) * 2) + 1.
+006150     MOVE SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM)
+006160         TO WS-CHART-SEATS-LINE(WS-CHART-POS:1).
+006170     ADD 1 TO WS-SEAT-NUM.
+006180     GO TO 2052-EXIT.
+006190 2052-EXIT.
+006200     EXIT.
+006210*
+006220 2060-LOOKUP-SEAT.
+006230     IF SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM) = 'X'
+006240         DISPLAY "Customer: "
+006250             SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+006260         DISPLAY "Phone   : "
+006270             SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+006280         DISPLAY "Ticket  : "
+006290             SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+006300     ELSE
+006310         DISPLAY "That seat is open - no customer on file."
+006320     END-IF.
+006330     GO TO 2060-EXIT.
+006340 2060-EXIT.
+006350     EXIT.
+006360*
+006370 2100-REWRITE-SEAT.
+006380     MOVE WS-SHOW-ID TO SS-SHOW-ID.
+006390     MOVE WS-ROW-NUM TO SS-ROW.
+006400     MOVE WS-SEAT-NUM TO SS-SEAT.
+006410     MOVE SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM) TO SS-STATUS.
+006420     MOVE SEAT-CUST-NAME(WS-ROW-NUM, WS-SEAT-NUM)
+006430         TO SS-CUSTOMER-NAME.
+006440     MOVE SEAT-CUST-PHONE(WS-ROW-NUM, WS-SEAT-NUM)
+006450         TO SS-CUSTOMER-PHONE.
+006460     MOVE SEAT-TICKET-NUM(WS-ROW-NUM, WS-SEAT-NUM)
+006470         TO SS-TICKET-NUMBER.
+006480     REWRITE SEAT-STATUS-RECORD.
+006490     GO TO 2100-EXIT.
+006500 2100-EXIT.
+006510     EXIT.
+006520*
+006530******************************************************************
+006540* 2110-WRITE-AUDIT-RECORD - append one audit record for a
+006550* reservation or cancellation just applied against SEATS. The
+006560* action code (AL-ACTION) is set by the caller before this
+006570* paragraph is performed.
+006580******************************************************************
+006590 2110-WRITE-AUDIT-RECORD.
+006600     ACCEPT AL-DATE FROM DATE.
+006610     ACCEPT AL-TIME FROM TIME.
+006620     MOVE WS-SHOW-ID TO AL-SHOW-ID.
+006630     MOVE WS-ROW-NUM TO AL-ROW.
+006640     MOVE WS-SEAT-NUM TO AL-SEAT.
+006650     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+006660     WRITE AUDIT-LOG-RECORD.
+006670     GO TO 2110-EXIT.
+006680 2110-EXIT.
+006690     EXIT.
+006700*
+006710******************************************************************
+006720* 9000-TERMINATE - close files and end the run.
+006730******************************************************************
+006740 9000-TERMINATE.
+006750     PERFORM 9010-REVENUE-REPORT THRU 9010-EXIT.
+006760     CLOSE SEAT-STATUS-FILE.
+006770     CLOSE SHOW-MASTER-FILE.
+006780     CLOSE VENUE-MASTER-FILE.
+006790     CLOSE ROW-PRICE-FILE.
+006800     CLOSE AUDIT-LOG-FILE.
+006810     GO TO 9000-EXIT.
+006820 9000-EXIT.
+006830     EXIT.
+006840*
+006850******************************************************************
+006860* 9010-REVENUE-REPORT - total up today's sales for this showtime
+006870* from the in-memory seat map and print the end-of-session
+006880* revenue report.
+006890******************************************************************
+006900 9010-REVENUE-REPORT.
+006910     MOVE ZERO TO WS-TOTAL-REVENUE.
+006920     MOVE ZERO TO WS-SEATS-SOLD.
+006930     MOVE 1 TO WS-ROW-NUM.
+006940     PERFORM 9011-REVENUE-ROW THRU 9011-EXIT
+006950         UNTIL WS-ROW-NUM > WS-NUM-ROWS.
+006960     MOVE WS-TOTAL-REVENUE TO WS-TOTAL-REVENUE-EDIT.
+006970     MOVE WS-SEATS-SOLD TO WS-SEATS-SOLD-EDIT.
+006980     DISPLAY "----------------------------------------".
+006990     DISPLAY "End of session revenue report".
+007000     DISPLAY "Show        : " WS-SHOW-ID.
+007010     DISPLAY "Seats sold  : " WS-SEATS-SOLD-EDIT.
+007020     DISPLAY "Total sales : " WS-TOTAL-REVENUE-EDIT.
+007030     GO TO 9010-EXIT.
+007040 9010-EXIT.
+007050     EXIT.
+007060*
+007070 9011-REVENUE-ROW.
+007080     MOVE 1 TO WS-SEAT-NUM.
+007090     PERFORM 9012-REVENUE-SEAT THRU 9012-EXIT
+007100         UNTIL WS-SEAT-NUM > WS-MAX-SEATS.
+007110     ADD 1 TO WS-ROW-NUM.
+007120     GO TO 9011-EXIT.
+007130 9011-EXIT.
+007140     EXIT.
+007150*
+007160 9012-REVENUE-SEAT.
+007170     IF SEAT-STAT(WS-ROW-NUM, WS-SEAT-NUM) = 'X'
+007180         ADD ROW-PRICE(WS-ROW-NUM) TO WS-TOTAL-REVENUE
+007190         ADD 1 TO WS-SEATS-SOLD
+007200     END-IF.
+007210     ADD 1 TO WS-SEAT-NUM.
+007220     GO TO 9012-EXIT.
+007230 9012-EXIT.
+007240     EXIT.
+007250*
+007260 END PROGRAM SEAT-SALES-SYSTEM.
