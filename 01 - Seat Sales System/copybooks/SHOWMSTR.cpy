@@ -0,0 +1,15 @@
+000010******************************************************************
+000020* COPYBOOK:    SHOWMSTR
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     Record layout for SHOW-MASTER-FILE (SHOWMSTR),
+000070*              shared between SEAT-SALES-SYSTEM and
+000080*              SEAT-BATCH-UPDATE. COPY this member immediately
+000090*              after FD SHOW-MASTER-FILE in both programs so the
+000100*              two never drift out of step.
+000110******************************************************************
+000120 01  SHOW-MASTER-RECORD.
+000130     05 SM-SHOW-ID               PIC X(04).
+000140     05 SM-SHOW-NAME             PIC X(20).
+000150     05 SM-VENUE-ID              PIC X(04).
