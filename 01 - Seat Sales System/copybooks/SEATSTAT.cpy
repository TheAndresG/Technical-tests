@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* COPYBOOK:    SEATSTAT
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     Record layout for SEAT-STATUS-FILE (SEATSTAT),
+000070*              shared between SEAT-SALES-SYSTEM and
+000080*              SEAT-BATCH-UPDATE. COPY this member immediately
+000090*              after FD SEAT-STATUS-FILE in both programs so the
+000100*              two never drift out of step.
+000110******************************************************************
+000120 01  SEAT-STATUS-RECORD.
+000130     05 SS-KEY.
+000140         10 SS-SHOW-ID           PIC X(04).
+000150         10 SS-ROW               PIC 9(02).
+000160         10 SS-SEAT              PIC 9(02).
+000170     05 SS-STATUS                PIC X(01).
+000180     05 SS-CUSTOMER-NAME         PIC X(30).
+000190     05 SS-CUSTOMER-PHONE        PIC X(15).
+000200     05 SS-TICKET-NUMBER         PIC X(10).
