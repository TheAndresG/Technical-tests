@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* COPYBOOK:    AUDITLOG
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     Record layout for AUDIT-LOG-FILE (AUDITLOG),
+000070*              shared between SEAT-SALES-SYSTEM and
+000080*              SEAT-BATCH-UPDATE. COPY this member immediately
+000090*              after FD AUDIT-LOG-FILE in both programs so the
+000100*              two never drift out of step.
+000110******************************************************************
+000120 01  AUDIT-LOG-RECORD.
+000130     05 AL-DATE                  PIC 9(06).
+000140     05 AL-TIME                  PIC 9(08).
+000150     05 AL-SHOW-ID               PIC X(04).
+000160     05 AL-ROW                   PIC 9(02).
+000170     05 AL-SEAT                  PIC 9(02).
+000180     05 AL-ACTION                PIC X(08).
+000190     05 AL-OPERATOR-ID           PIC X(08).
