@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* COPYBOOK:    VENUEMST
+000030* AUTHOR:      TheAndresG
+000040* INSTALLATION: BOX OFFICE SYSTEMS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     Record layout for VENUE-MASTER-FILE (VENUEMST),
+000070*              shared between SEAT-SALES-SYSTEM and
+000080*              SEAT-BATCH-UPDATE. COPY this member immediately
+000090*              after FD VENUE-MASTER-FILE in both programs so
+000100*              the two never drift out of step.
+000110******************************************************************
+000120 01  VENUE-MASTER-RECORD.
+000130     05 VM-VENUE-ID              PIC X(04).
+000140     05 VM-VENUE-NAME            PIC X(20).
+000150     05 VM-NUM-ROWS              PIC 9(02).
+000160     05 VM-NUM-SEATS             PIC 9(02).
