@@ -0,0 +1,29 @@
+//SEATBAT  JOB (ACCTNO),'BOX OFFICE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT SEAT RESERVATION UPDATE                             *
+//* APPLIES THE PRIOR DAY'S PHONE/WEB TRANSACTION FILE AGAINST    *
+//* THE SEAT STATUS FILE MAINTAINED BY THE INTERACTIVE SEAT       *
+//* SALES SYSTEM, AND PRINTS AN EXCEPTION LIST FOR ANY REQUEST    *
+//* THAT COULD NOT BE APPLIED.                                    *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* SEATBATU IS THE LOAD MODULE PRODUCED BY COMPILING AND LINK-   *
+//* EDITING PROGRAM SEAT-BATCH-UPDATE (COBOL/Seat Batch           *
+//* Update.cbl) INTO PROD.SEATSALE.LOADLIB UNDER MEMBER NAME      *
+//* SEATBATU - SEE THE COMPILE/LINK PROC IN THE BUILD LIBRARY.    *
+//*--------------------------------------------------------------*
+//* THIS STEP OPENS SEATSTAT FOR UPDATE (DISP=OLD) AND MUST NOT   *
+//* BE SCHEDULED WHILE THE INTERACTIVE SEAT SALES SYSTEM HAS THAT *
+//* FILE OPEN - RUN THIS JOB ONLY IN THE OVERNIGHT WINDOW AFTER   *
+//* ALL BOX OFFICE TERMINAL SESSIONS HAVE SIGNED OFF.             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SEATBATU
+//STEPLIB  DD DSN=PROD.SEATSALE.LOADLIB,DISP=SHR
+//SEATTRAN DD DSN=PROD.SEATSALE.TRANS.DAILY,DISP=SHR
+//SEATSTAT DD DSN=PROD.SEATSALE.SEATSTAT,DISP=OLD
+//SHOWMSTR DD DSN=PROD.SEATSALE.SHOWMSTR,DISP=SHR
+//VENUEMST DD DSN=PROD.SEATSALE.VENUEMST,DISP=SHR
+//SEATEXCP DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.SEATSALE.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
